@@ -7,96 +7,498 @@
            SELECT PROGRAM-FILE ASSIGN TO DYNAMIC PROGRAM-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT RECEIVE-FILE ASSIGN TO DYNAMIC RECEIVE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECEIVE-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC CHECKPOINT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT TRANSMIT-FILE ASSIGN TO DYNAMIC TRANSMIT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANSMIT-FILE-STATUS.
+
+           SELECT PRELOAD-FILE ASSIGN TO DYNAMIC PRELOAD-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PRELOAD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PROGRAM-FILE.
        01 INSTRUCTION-RECORD.
          03 OPCODE-RECORD      PIC X(1).
-         03 OPERAND-RECORD     PIC X(3).
-         
+         03 OPERAND-RECORD     PIC X(4).
+
+       FD RECEIVE-FILE.
+       01 RECEIVE-FILE-RECORD  PIC X(30).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD    PIC X(9).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD        PIC X(80).
+
+       FD TRANSMIT-FILE.
+       01 TRANSMIT-RECORD      PIC X(4).
+
+       FD PRELOAD-FILE.
+       01 PRELOAD-RECORD.
+         03 PRELOAD-ADDR       PIC X(4).
+         03 PRELOAD-VALUE      PIC X(4).
+
        WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      * Address space, widened from the original 256-cell machine
+      * so programs stop having to overlay instructions and data
+      * to fit. GORBITSA-MAX-ADDR is the table size (and the loop
+      * bound RUN-PROGRAM halts PC against); GORBITSA-MAX-VALUE is
+      * the largest value a cell can hold before I-INCREASE/I-ADD
+      * wrap it, one less than GORBITSA-MAX-ADDR for the same
+      * reason it always was in the 256-cell machine.
+      *----------------------------------------------------------*
+       01 GORBITSA-MAX-ADDR    PIC 9(4) VALUE 9999.
+       01 GORBITSA-MAX-VALUE   PIC 9(4) VALUE 9998.
+
+      *----------------------------------------------------------*
+      * I-INCREASE/I-ADD/I-SUBTRACT wrap X around GORBITSA-MAX-ADDR
+      * the same way I-MULTIPLY does, but a PIC 9(4) receiver has no
+      * headroom to hold the pre-wrap sum/difference before it's
+      * checked, and ADD/SUBTRACT with no ON SIZE ERROR silently
+      * truncate high-order digits on overflow rather than raise one.
+      * ARITH-TEMP gives that intermediate result room to hold its
+      * true value before it's wrapped and narrowed back into X.
+      *----------------------------------------------------------*
+       01 ARITH-TEMP           PIC 9(9) VALUE 0.
+
        01 GORBITSA.
-         03 PC                 PIC 9(3) VALUE 1.
-         03 X                  PIC 9(3) VALUE 0.
-         03 RAM                PIC 9(3) OCCURS 256 TIMES.
-         03 INSTRUCTION                 OCCURS 256 TIMES.
-           05 OPCODE           PIC X(1).
-           05 OPERAND          PIC 9(3).
+         03 PC                 PIC 9(4) VALUE 1.
+         03 X                  PIC 9(4) VALUE 0.
+         03 RAM                PIC 9(4) OCCURS 9999 TIMES VALUE ZERO.
+         03 INSTRUCTION                 OCCURS 9999 TIMES.
+           05 OPCODE           PIC X(1) VALUE SPACE.
+           05 OPERAND          PIC 9(4) VALUE ZERO.
        01 PROGRAM-PATH         PIC X(200).
        01 ARG-COUNT            PIC 9(3).
-       01 ERROR-STRING         PIC X(100). 
+       01 ERROR-STRING         PIC X(100) VALUE SPACES.
        01 EOF                  PIC X(1) VALUE "N".
-       01 LNUM                 PIC 9(3) VALUE 1.
+       01 LNUM                 PIC 9(4) VALUE 1.
        01 IDX.
          03 DIRECTION          PIC X(1).
-         03 IDX-P              PIC 9(3).
-         03 IDX-C              PIC 9(3).
+         03 IDX-P              PIC 9(4).
+         03 IDX-C              PIC 9(4).
        01 RECEIVE-IN           PIC X(30).
-       01 RECEIVE-IN-X         PIC 9(3).
+       01 RECEIVE-IN-X         PIC 9(4).
        01 RECEIVE-LEN          PIC 9(2).
        01 I                    PIC 9(2).
 
+      *----------------------------------------------------------*
+      * Companion file paths, all derived from PROGRAM-PATH so a
+      * batch job only ever has to point us at the program file.
+      *----------------------------------------------------------*
+       01 RECEIVE-PATH         PIC X(210).
+       01 CHECKPOINT-PATH      PIC X(210).
+       01 REPORT-PATH          PIC X(210).
+       01 TRANSMIT-PATH        PIC X(210).
+       01 PRELOAD-PATH         PIC X(210).
+       01 PRELOAD-EOF          PIC X(1) VALUE "N".
+
+      *----------------------------------------------------------*
+      * FILE STATUS for every companion file we OPEN INPUT against
+      * something the caller might not have supplied, so a missing
+      * .RECEIVE/.CKPT/.PRELOAD file fails through ERROR-STRING and
+      * GORBITSA-RC like every other error path, instead of aborting
+      * the run with a bare runtime I/O error before EXIT-PROGRAM
+      * ever sees it. TRANSMIT-FILE-STATUS also lets us detect and
+      * recover from an OPEN EXTEND against a .TRANSMIT file that
+      * does not exist yet (see LOAD-PROGRAM).
+      *----------------------------------------------------------*
+       01 RECEIVE-FILE-STATUS    PIC X(2) VALUE SPACES.
+       01 CHECKPOINT-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 REPORT-FILE-STATUS     PIC X(2) VALUE SPACES.
+       01 TRANSMIT-FILE-STATUS   PIC X(2) VALUE SPACES.
+       01 PRELOAD-FILE-STATUS    PIC X(2) VALUE SPACES.
+
+      *----------------------------------------------------------*
+      * Whether RECEIVE-FILE/TRANSMIT-FILE are actually open right
+      * now, tracked separately from the GORBITSA_BATCH/_TRANSMIT_FILE
+      * switches - EXIT-PROGRAM is reached from several error paths
+      * (e.g. bad ARGUMENT-NUMBER) before LOAD-PROGRAM ever opens
+      * either file, and closing a file that was never opened aborts
+      * the process before ERROR-STRING/GORBITSA-RC get reported.
+      *----------------------------------------------------------*
+       01 RECEIVE-FILE-OPEN-SW  PIC X(1) VALUE "N".
+         88 RECEIVE-FILE-IS-OPEN         VALUE "Y".
+       01 TRANSMIT-FILE-OPEN-SW PIC X(1) VALUE "N".
+         88 TRANSMIT-FILE-IS-OPEN        VALUE "Y".
+
+      *----------------------------------------------------------*
+      * Count of .RECEIVE records consumed so far, persisted in the
+      * checkpoint alongside PC/X/RAM so a restart can fast-forward
+      * the batch input stream past what the pre-checkpoint run
+      * already read, instead of replaying it out of sync with the
+      * resumed PC.
+      *----------------------------------------------------------*
+       01 RECEIVE-COUNT        PIC 9(9) VALUE 0.
+       01 RECEIVE-SKIP-IDX     PIC 9(9).
+
+      *----------------------------------------------------------*
+      * Runtime switches, read from the environment at startup so
+      * a single binary can serve interactive and batch jobs alike.
+      *----------------------------------------------------------*
+       01 GORBITSA-BATCH-SW    PIC X(1) VALUE "N".
+         88 GORBITSA-BATCH-MODE          VALUE "Y".
+       01 GORBITSA-RESTART-SW  PIC X(1) VALUE "N".
+         88 GORBITSA-RESTART-MODE        VALUE "Y".
+       01 GORBITSA-TRACE-SW    PIC X(1) VALUE "N".
+         88 GORBITSA-TRACE-ON            VALUE "Y".
+       01 GORBITSA-XMIT-SW     PIC X(1) VALUE "N".
+         88 GORBITSA-XMIT-ON             VALUE "Y".
+       01 GORBITSA-PRELOAD-SW  PIC X(1) VALUE "N".
+         88 GORBITSA-PRELOAD-ON          VALUE "Y".
+       01 GORBITSA-HALT-SW     PIC X(1) VALUE "N".
+         88 GORBITSA-HALT-ON             VALUE "Y".
+      * GORBITSA_CHECKPOINT_N is measured in instructions, not
+      * checkpoints saved - since WRITE-CHECKPOINT dumps the entire
+      * RAM table every time it runs, setting this too low against
+      * the widened 9999-cell address space makes checkpointing
+      * itself the dominant cost of a long run. Operators trading
+      * batch-window safety for restart granularity on a large
+      * program should set this well above 1.
+       01 GORBITSA-CHECKPT-N   PIC 9(9) VALUE 0.
+       01 GORBITSA-CHECKPT-OP  PIC X(1) VALUE SPACE.
+       01 CURRENT-OPCODE       PIC X(1).
+       01 INSTR-COUNT          PIC 9(9) COMP VALUE 0.
+       01 CELL-IDX             PIC 9(5).
+
+      *----------------------------------------------------------*
+      * Process return code, set per error family just before we
+      * abort into EXIT-PROGRAM so the scheduler's condition-code
+      * check actually distinguishes success from the ways we fail.
+      *   1 = bad arguments        2 = bad program file
+      *   3 = bad RECEIVE input
+      *----------------------------------------------------------*
+       01 GORBITSA-RC          PIC 9(1) VALUE 0.
+         88 RC-BAD-ARGS                 VALUE 1.
+         88 RC-BAD-PROGRAM-FILE         VALUE 2.
+         88 RC-BAD-RECEIVE-INPUT        VALUE 3.
+
+      *----------------------------------------------------------*
+      * Per-run statistics, written to PROGRAM-PATH's .REPORT
+      * companion file at the end of RUN-PROGRAM so every run
+      * leaves an artifact we can archive and compare.
+      *----------------------------------------------------------*
+       01 OPCODE-LIST-LITERAL  PIC X(15) VALUE "GORBITSAgorbumh".
+       01 OPCODE-LIST REDEFINES OPCODE-LIST-LITERAL.
+         03 OPCODE-LIST-CHAR   PIC X(1) OCCURS 15 TIMES.
+       01 OPCODE-COUNTS.
+         03 OPCODE-COUNT       PIC 9(9) COMP OCCURS 15 TIMES
+                                             VALUE ZERO.
+       01 REPORT-START-TIME    PIC 9(8).
+       01 REPORT-END-TIME      PIC 9(8).
+       01 REPORT-ELAPSED       PIC S9(8).
+       01 REPORT-COUNT-D       PIC 9(9).
+
        PROCEDURE DIVISION.
-           PERFORM LOAD-PROGRAM THRU LOAD-PROGRAM-FN.
-           PERFORM RUN-PROGRAM  THRU RUN-PROGRAM-FN.
+           PERFORM READ-SWITCHES  THRU READ-SWITCHES-FN.
+           PERFORM LOAD-PROGRAM   THRU LOAD-PROGRAM-FN.
+           IF GORBITSA-RESTART-MODE
+             PERFORM RESTORE-CHECKPOINT THRU RESTORE-CHECKPOINT-FN
+           END-IF.
+           PERFORM RUN-PROGRAM    THRU RUN-PROGRAM-FN.
+           GO EXIT-PROGRAM.
 
        EXIT-PROGRAM.
+           IF RECEIVE-FILE-IS-OPEN
+             CLOSE RECEIVE-FILE
+           END-IF.
+           IF TRANSMIT-FILE-IS-OPEN
+             CLOSE TRANSMIT-FILE
+           END-IF.
            IF ERROR-STRING NOT = SPACES
-             DISPLAY 
+             DISPLAY
                "Error in " ERROR-STRING
              END-DISPLAY
            END-IF.
+           MOVE GORBITSA-RC TO RETURN-CODE.
            STOP RUN.
 
+       READ-SWITCHES.
+      *-------------*
+      * Pick up the batch job's environment before we touch a file.
+           ACCEPT GORBITSA-BATCH-SW FROM ENVIRONMENT "GORBITSA_BATCH"
+           END-ACCEPT.
+           IF GORBITSA-BATCH-SW NOT = "Y"
+             MOVE "N" TO GORBITSA-BATCH-SW
+           END-IF.
+
+           ACCEPT GORBITSA-RESTART-SW
+             FROM ENVIRONMENT "GORBITSA_RESTART"
+           END-ACCEPT.
+           IF GORBITSA-RESTART-SW NOT = "Y"
+             MOVE "N" TO GORBITSA-RESTART-SW
+           END-IF.
+
+           ACCEPT GORBITSA-CHECKPT-N
+             FROM ENVIRONMENT "GORBITSA_CHECKPOINT_N"
+           END-ACCEPT.
+
+           ACCEPT GORBITSA-CHECKPT-OP
+             FROM ENVIRONMENT "GORBITSA_CHECKPOINT_OPCODE"
+           END-ACCEPT.
+
+           ACCEPT GORBITSA-TRACE-SW FROM ENVIRONMENT "GORBITSA_TRACE"
+           END-ACCEPT.
+           IF GORBITSA-TRACE-SW NOT = "Y"
+             MOVE "N" TO GORBITSA-TRACE-SW
+           END-IF.
+
+           ACCEPT GORBITSA-XMIT-SW
+             FROM ENVIRONMENT "GORBITSA_TRANSMIT_FILE"
+           END-ACCEPT.
+           IF GORBITSA-XMIT-SW NOT = "Y"
+             MOVE "N" TO GORBITSA-XMIT-SW
+           END-IF.
+
+           ACCEPT GORBITSA-PRELOAD-SW
+             FROM ENVIRONMENT "GORBITSA_PRELOAD"
+           END-ACCEPT.
+           IF GORBITSA-PRELOAD-SW NOT = "Y"
+             MOVE "N" TO GORBITSA-PRELOAD-SW
+           END-IF.
+       READ-SWITCHES-FN.
+      *----------------*
+           EXIT.
+
        LOAD-PROGRAM.
       *-------------*
-+DEBUG*    DISPLAY "====      START LOADING PROGRAM       ====" 
-+DEBUG*    END-DISPLAY.
-           ACCEPT ARG-COUNT 
+           IF GORBITSA-TRACE-ON
+             DISPLAY "====      START LOADING PROGRAM       ===="
+             END-DISPLAY
+           END-IF.
+           ACCEPT ARG-COUNT
              FROM ARGUMENT-NUMBER
            END-ACCEPT.
            IF ARG-COUNT NOT = 1
-             STRING "LOAD-PROGRAM | Wrong number of arguments: " 
+             STRING "LOAD-PROGRAM | Wrong number of arguments: "
                ARG-COUNT
                INTO ERROR-STRING
              END-STRING
+             SET RC-BAD-ARGS TO TRUE
              GO EXIT-PROGRAM
            END-IF.
 
-           ACCEPT PROGRAM-PATH 
+           ACCEPT PROGRAM-PATH
              FROM ARGUMENT-VALUE
            END-ACCEPT.
 
+           STRING PROGRAM-PATH   DELIMITED BY SPACE
+                  ".RECEIVE"     DELIMITED BY SIZE
+                  INTO RECEIVE-PATH
+           END-STRING.
+
+           STRING PROGRAM-PATH   DELIMITED BY SPACE
+                  ".CKPT"        DELIMITED BY SIZE
+                  INTO CHECKPOINT-PATH
+           END-STRING.
+
+           STRING PROGRAM-PATH   DELIMITED BY SPACE
+                  ".REPORT"      DELIMITED BY SIZE
+                  INTO REPORT-PATH
+           END-STRING.
+
+           STRING PROGRAM-PATH   DELIMITED BY SPACE
+                  ".TRANSMIT"    DELIMITED BY SIZE
+                  INTO TRANSMIT-PATH
+           END-STRING.
+
+           STRING PROGRAM-PATH   DELIMITED BY SPACE
+                  ".PRELOAD"     DELIMITED BY SIZE
+                  INTO PRELOAD-PATH
+           END-STRING.
+
+           IF GORBITSA-BATCH-MODE
+             OPEN INPUT RECEIVE-FILE
+             IF RECEIVE-FILE-STATUS NOT = "00"
+               STRING "LOAD-PROGRAM | Cannot open RECEIVE file: "
+                 DELIMITED BY SIZE
+                 RECEIVE-PATH DELIMITED BY SPACE
+                 INTO ERROR-STRING
+               END-STRING
+               SET RC-BAD-RECEIVE-INPUT TO TRUE
+               GO EXIT-PROGRAM
+             END-IF
+             SET RECEIVE-FILE-IS-OPEN TO TRUE
+           END-IF.
+           IF GORBITSA-XMIT-ON
+      * A restart re-spools onto the end of a prior run's .TRANSMIT
+      * file instead of truncating it, so previously spooled TRANSMIT
+      * output stays intact across an abend/restart. OPEN EXTEND
+      * against a .TRANSMIT file that doesn't exist yet (transmit
+      * spooling turned on for the first time on a restarted run)
+      * falls back to OPEN OUTPUT rather than aborting the load.
+             IF GORBITSA-RESTART-MODE
+               OPEN EXTEND TRANSMIT-FILE
+               IF TRANSMIT-FILE-STATUS NOT = "00"
+                 OPEN OUTPUT TRANSMIT-FILE
+               END-IF
+             ELSE
+               OPEN OUTPUT TRANSMIT-FILE
+             END-IF
+             SET TRANSMIT-FILE-IS-OPEN TO TRUE
+           END-IF.
+
            OPEN INPUT PROGRAM-FILE.
            PERFORM UNTIL EOF = "Y"
              READ PROGRAM-FILE
                AT END 
                  MOVE "Y" TO EOF
                NOT AT END
-                 MOVE OPCODE-RECORD  OF INSTRUCTION-RECORD 
+                 PERFORM VALIDATE-OPCODE THRU VALIDATE-OPCODE-FN
+                 MOVE OPCODE-RECORD  OF INSTRUCTION-RECORD
                           TO OPCODE  OF INSTRUCTION(LNUM)
                  MOVE OPERAND-RECORD OF INSTRUCTION-RECORD
                           TO OPERAND OF INSTRUCTION(LNUM)
-+DEBUG*          DISPLAY "  -- " LNUM " : "
-+DEBUG*                INSTRUCTION (LNUM) END-DISPLAY
-                 ADD 1 TO LNUM 
+                 IF GORBITSA-TRACE-ON
+                   DISPLAY "  -- " LNUM " : "
+                       INSTRUCTION (LNUM) END-DISPLAY
+                 END-IF
+                 ADD 1 TO LNUM
                    GIVING LNUM
                  END-ADD
              END-READ
            END-PERFORM.
            CLOSE PROGRAM-FILE.
-+DEBUG*    DISPLAY "====       END LOADING PROGRAM        ====" 
-+DEBUG*    END-DISPLAY.
+           IF GORBITSA-PRELOAD-ON
+             PERFORM APPLY-PRELOAD THRU APPLY-PRELOAD-FN
+           END-IF.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "====       END LOADING PROGRAM        ===="
+             END-DISPLAY
+           END-IF.
        LOAD-PROGRAM-FN.
       *----------------*
            EXIT.
 
+       APPLY-PRELOAD.
+      *---------------*
+      * Batch jobs hand GORBITSA their day's input data directly as
+      * address/value pairs instead of the program issuing interactive
+      * RECEIVE calls nobody is there to answer.
+           OPEN INPUT PRELOAD-FILE.
+           IF PRELOAD-FILE-STATUS NOT = "00"
+             STRING "LOAD-PROGRAM | Cannot open PRELOAD file: "
+               DELIMITED BY SIZE
+               PRELOAD-PATH DELIMITED BY SPACE
+               INTO ERROR-STRING
+             END-STRING
+             SET RC-BAD-PROGRAM-FILE TO TRUE
+             GO EXIT-PROGRAM
+           END-IF.
+           PERFORM UNTIL PRELOAD-EOF = "Y"
+             READ PRELOAD-FILE
+               AT END
+                 MOVE "Y" TO PRELOAD-EOF
+               NOT AT END
+                 IF PRELOAD-ADDR IS NOT NUMERIC
+                     OR PRELOAD-VALUE IS NOT NUMERIC
+                   STRING "LOAD-PROGRAM | Bad PRELOAD record: "
+                     DELIMITED BY SIZE
+                     PRELOAD-ADDR DELIMITED BY SIZE
+                     PRELOAD-VALUE DELIMITED BY SIZE
+                     INTO ERROR-STRING
+                   END-STRING
+                   SET RC-BAD-PROGRAM-FILE TO TRUE
+                   CLOSE PRELOAD-FILE
+                   GO EXIT-PROGRAM
+                 END-IF
+                 MOVE PRELOAD-ADDR TO IDX-P     OF IDX
+                 MOVE "I"          TO DIRECTION OF IDX
+                 IF IDX-P OF IDX >= GORBITSA-MAX-ADDR
+                   STRING
+                     "LOAD-PROGRAM | PRELOAD address out of range: "
+                     DELIMITED BY SIZE
+                     PRELOAD-ADDR DELIMITED BY SIZE
+                     INTO ERROR-STRING
+                   END-STRING
+                   SET RC-BAD-PROGRAM-FILE TO TRUE
+                   CLOSE PRELOAD-FILE
+                   GO EXIT-PROGRAM
+                 END-IF
+                 PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN
+                 MOVE PRELOAD-VALUE TO RAM (IDX-C OF IDX)
+                 IF RAM(IDX-C OF IDX) > GORBITSA-MAX-VALUE
+                   STRING
+                     "LOAD-PROGRAM | PRELOAD value too big: "
+                     DELIMITED BY SIZE
+                     PRELOAD-VALUE DELIMITED BY SIZE
+                     INTO ERROR-STRING
+                   END-STRING
+                   SET RC-BAD-PROGRAM-FILE TO TRUE
+                   CLOSE PRELOAD-FILE
+                   GO EXIT-PROGRAM
+                 END-IF
+                 IF GORBITSA-TRACE-ON
+                   DISPLAY "  -- Preloaded [" PRELOAD-ADDR "]("
+                       IDX-C OF IDX ") = " PRELOAD-VALUE END-DISPLAY
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE PRELOAD-FILE.
+       APPLY-PRELOAD-FN.
+      *------------------*
+           EXIT.
+
+       VALIDATE-OPCODE.
+      *----------------*
+      * A typo'd opcode must fail the load loudly, not run as a
+      * hidden I-NOOP that quietly eats a cycle and shifts every
+      * address after it.
+           EVALUATE OPCODE-RECORD OF INSTRUCTION-RECORD
+      * Base instructions
+             WHEN "G" WHEN "O" WHEN "R" WHEN "B"
+             WHEN "I" WHEN "T" WHEN "S" WHEN "A"
+      * Extended instructions
+             WHEN "g" WHEN "o" WHEN "r"
+             WHEN "b" WHEN "u" WHEN "m" WHEN "h"
+               CONTINUE
+             WHEN OTHER
+               STRING
+                 "LOAD-PROGRAM | Unrecognized opcode '"
+                   DELIMITED BY SIZE
+                 OPCODE-RECORD OF INSTRUCTION-RECORD DELIMITED BY SIZE
+                 "' at LNUM " DELIMITED BY SIZE
+                 LNUM DELIMITED BY SIZE
+                 INTO ERROR-STRING
+               END-STRING
+               SET RC-BAD-PROGRAM-FILE TO TRUE
+               CLOSE PROGRAM-FILE
+               GO EXIT-PROGRAM
+           END-EVALUATE.
+       VALIDATE-OPCODE-FN.
+      *-------------------*
+           EXIT.
+
        RUN-PROGRAM.
       *------------*
-+DEBUG*    DISPLAY "====      START RUNNING PROGRAM       ====" 
-+DEBUG*    END-DISPLAY.
-           PERFORM UNTIL PC >= 256
-             EVALUATE OPCODE OF INSTRUCTION (PC)
+           IF GORBITSA-TRACE-ON
+             DISPLAY "====      START RUNNING PROGRAM       ===="
+             END-DISPLAY
+           END-IF.
+      * A restart already carried the original run's start time
+      * forward from the checkpoint, so the end-of-run report's
+      * elapsed time covers the whole run, not just the resumed
+      * segment.
+           IF NOT GORBITSA-RESTART-MODE
+             ACCEPT REPORT-START-TIME FROM TIME END-ACCEPT
+           END-IF.
+           PERFORM UNTIL PC >= GORBITSA-MAX-ADDR OR GORBITSA-HALT-ON
+             MOVE OPCODE OF INSTRUCTION (PC) TO CURRENT-OPCODE
+             EVALUATE CURRENT-OPCODE
       * Base instructions
                WHEN "G"
                  PERFORM I-GRAB     THRU I-GRAB-FN
@@ -121,19 +523,263 @@
                  PERFORM E-OFFER    THRU E-OFFER-FN
                WHEN "r"
                  PERFORM E-RECEIVE  THRU E-RECEIVE-FN
+               WHEN "b"
+                 PERFORM E-BRANCH   THRU E-BRANCH-FN
+               WHEN "u"
+                 PERFORM I-SUBTRACT THRU I-SUBTRACT-FN
+               WHEN "m"
+                 PERFORM I-MULTIPLY THRU I-MULTIPLY-FN
+               WHEN "h"
+                 PERFORM I-HALT     THRU I-HALT-FN
                WHEN OTHER
                  PERFORM I-NOOP     THRU I-NOOP-FN
              END-EVALUATE
+             ADD 1 TO INSTR-COUNT END-ADD
+             PERFORM TALLY-OPCODE THRU TALLY-OPCODE-FN
+             PERFORM CHECKPOINT-IF-DUE THRU CHECKPOINT-IF-DUE-FN
            END-PERFORM.
-+DEBUG*    DISPLAY "====       END RUNNING PROGRAM        ====" 
-+DEBUG*    END-DISPLAY.
+           ACCEPT REPORT-END-TIME FROM TIME END-ACCEPT.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "====       END RUNNING PROGRAM        ===="
+             END-DISPLAY
+           END-IF.
+           PERFORM WRITE-REPORT THRU WRITE-REPORT-FN.
        RUN-PROGRAM-FN.
       *---------------*
            EXIT.
 
+       TALLY-OPCODE.
+      *--------------*
+      * Per-opcode execution tally for the end-of-run report.
+           PERFORM VARYING CELL-IDX FROM 1 BY 1 UNTIL CELL-IDX > 15
+                     OR OPCODE-LIST-CHAR (CELL-IDX) = CURRENT-OPCODE
+             CONTINUE
+           END-PERFORM.
+           IF CELL-IDX <= 15
+             ADD 1 TO OPCODE-COUNT (CELL-IDX)
+           END-IF.
+       TALLY-OPCODE-FN.
+      *------------------*
+           EXIT.
+
+       WRITE-REPORT.
+      *-------------*
+      * Instruction count, per-opcode tally, final PC/X, a full RAM
+      * dump and timing - a durable artifact every run leaves behind
+      * for auditors and for comparing two runs of the same program.
+           SUBTRACT REPORT-START-TIME FROM REPORT-END-TIME
+             GIVING REPORT-ELAPSED
+           END-SUBTRACT.
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-FILE-STATUS NOT = "00"
+             STRING "WRITE-REPORT | Cannot open REPORT file: "
+               DELIMITED BY SIZE
+               REPORT-PATH DELIMITED BY SPACE
+               INTO ERROR-STRING
+             END-STRING
+             SET RC-BAD-PROGRAM-FILE TO TRUE
+             GO EXIT-PROGRAM
+           END-IF.
+
+           MOVE "GORBITSA RUN REPORT" TO REPORT-RECORD.
+           WRITE REPORT-RECORD END-WRITE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Program        : " DELIMITED BY SIZE
+                  PROGRAM-PATH        DELIMITED BY SPACE
+                  INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD END-WRITE.
+           MOVE INSTR-COUNT TO REPORT-COUNT-D.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Instructions   : " DELIMITED BY SIZE
+                  REPORT-COUNT-D      DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD END-WRITE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Final PC       : " DELIMITED BY SIZE
+                  PC                  DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD END-WRITE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Final X        : " DELIMITED BY SIZE
+                  X                   DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD END-WRITE.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Elapsed (raw)  : " DELIMITED BY SIZE
+                  REPORT-ELAPSED      DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD END-WRITE.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD END-WRITE.
+           MOVE "Opcode tally:" TO REPORT-RECORD.
+           WRITE REPORT-RECORD END-WRITE.
+           PERFORM VARYING CELL-IDX FROM 1 BY 1 UNTIL CELL-IDX > 15
+             MOVE OPCODE-COUNT (CELL-IDX) TO REPORT-COUNT-D
+             MOVE SPACES TO REPORT-RECORD
+             STRING "  " DELIMITED BY SIZE
+                    OPCODE-LIST-CHAR (CELL-IDX) DELIMITED BY SIZE
+                    " : "                       DELIMITED BY SIZE
+                    REPORT-COUNT-D              DELIMITED BY SIZE
+                    INTO REPORT-RECORD
+             END-STRING
+             WRITE REPORT-RECORD END-WRITE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD END-WRITE.
+           MOVE "RAM dump:" TO REPORT-RECORD.
+           WRITE REPORT-RECORD END-WRITE.
+           PERFORM VARYING CELL-IDX FROM 1 BY 1
+                     UNTIL CELL-IDX > GORBITSA-MAX-ADDR
+             MOVE SPACES TO REPORT-RECORD
+             STRING "  RAM(" DELIMITED BY SIZE
+                    CELL-IDX DELIMITED BY SIZE
+                    ") = "   DELIMITED BY SIZE
+                    RAM (CELL-IDX) DELIMITED BY SIZE
+                    INTO REPORT-RECORD
+             END-STRING
+             WRITE REPORT-RECORD END-WRITE
+           END-PERFORM.
+
+           CLOSE REPORT-FILE.
+       WRITE-REPORT-FN.
+      *----------------*
+           EXIT.
+
+       CHECKPOINT-IF-DUE.
+      *------------------*
+      * A checkpoint is due every Nth instruction executed, and/or
+      * right after a chosen opcode runs, per GORBITSA_CHECKPOINT_N
+      * and GORBITSA_CHECKPOINT_OPCODE.
+           IF GORBITSA-CHECKPT-N > 0
+               AND FUNCTION MOD(INSTR-COUNT GORBITSA-CHECKPT-N) = 0
+             PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-FN
+           END-IF.
+           IF GORBITSA-CHECKPT-OP NOT = SPACE
+               AND GORBITSA-CHECKPT-OP = CURRENT-OPCODE
+             PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-FN
+           END-IF.
+       CHECKPOINT-IF-DUE-FN.
+      *---------------------*
+           EXIT.
+
+       WRITE-CHECKPOINT.
+      *-----------------*
+      * PC, X and the whole RAM table are the complete machine state,
+      * but a restart also needs to pick the .RECEIVE stream and the
+      * end-of-run report's running totals back up exactly where this
+      * run left off, so those are saved here too: the count of
+      * .RECEIVE records already consumed, the instruction/opcode
+      * tallies, the original start time RUN-PROGRAM timed itself
+      * from, and whether HALT had already fired - without that last
+      * one, checkpointing a halted program and restarting it would
+      * resume execution past the HALT instead of staying stopped.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+             STRING "WRITE-CHECKPOINT | Cannot open checkpoint "
+               "file: " DELIMITED BY SIZE
+               CHECKPOINT-PATH DELIMITED BY SPACE
+               INTO ERROR-STRING
+             END-STRING
+             SET RC-BAD-PROGRAM-FILE TO TRUE
+             GO EXIT-PROGRAM
+           END-IF.
+           MOVE PC TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD END-WRITE.
+           MOVE X TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD END-WRITE.
+           MOVE RECEIVE-COUNT TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD END-WRITE.
+           MOVE INSTR-COUNT TO REPORT-COUNT-D.
+           MOVE REPORT-COUNT-D TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD END-WRITE.
+           MOVE REPORT-START-TIME TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD END-WRITE.
+           MOVE GORBITSA-HALT-SW TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD END-WRITE.
+           PERFORM VARYING CELL-IDX FROM 1 BY 1 UNTIL CELL-IDX > 15
+             MOVE OPCODE-COUNT (CELL-IDX) TO REPORT-COUNT-D
+             MOVE REPORT-COUNT-D TO CHECKPOINT-RECORD
+             WRITE CHECKPOINT-RECORD END-WRITE
+           END-PERFORM.
+           PERFORM VARYING CELL-IDX FROM 1 BY 1
+                     UNTIL CELL-IDX > GORBITSA-MAX-ADDR
+             MOVE RAM (CELL-IDX) TO CHECKPOINT-RECORD
+             WRITE CHECKPOINT-RECORD END-WRITE
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-FN.
+      *-----------------------*
+           EXIT.
+
+       RESTORE-CHECKPOINT.
+      *-------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+             STRING "RESTORE-CHECKPOINT | Cannot open checkpoint "
+               "file: " DELIMITED BY SIZE
+               CHECKPOINT-PATH DELIMITED BY SPACE
+               INTO ERROR-STRING
+             END-STRING
+             SET RC-BAD-PROGRAM-FILE TO TRUE
+             GO EXIT-PROGRAM
+           END-IF.
+           READ CHECKPOINT-FILE INTO PC END-READ.
+           READ CHECKPOINT-FILE INTO X  END-READ.
+           READ CHECKPOINT-FILE INTO RECEIVE-COUNT END-READ.
+           READ CHECKPOINT-FILE INTO REPORT-COUNT-D END-READ.
+           MOVE REPORT-COUNT-D TO INSTR-COUNT.
+           READ CHECKPOINT-FILE INTO REPORT-START-TIME END-READ.
+           READ CHECKPOINT-FILE INTO GORBITSA-HALT-SW END-READ.
+           PERFORM VARYING CELL-IDX FROM 1 BY 1 UNTIL CELL-IDX > 15
+             READ CHECKPOINT-FILE INTO REPORT-COUNT-D END-READ
+             MOVE REPORT-COUNT-D TO OPCODE-COUNT (CELL-IDX)
+           END-PERFORM.
+           PERFORM VARYING CELL-IDX FROM 1 BY 1
+                     UNTIL CELL-IDX > GORBITSA-MAX-ADDR
+             READ CHECKPOINT-FILE INTO RAM (CELL-IDX) END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           IF GORBITSA-BATCH-MODE AND RECEIVE-COUNT > 0
+             PERFORM SKIP-RECEIVE-RECORDS THRU SKIP-RECEIVE-RECORDS-FN
+           END-IF.
+       RESTORE-CHECKPOINT-FN.
+      *----------------------*
+           EXIT.
+
+       SKIP-RECEIVE-RECORDS.
+      *----------------------*
+      * Fast-forward the batch .RECEIVE stream past the records the
+      * pre-checkpoint run already consumed, so a restart doesn't
+      * replay input the resumed program already acted on and fall
+      * out of sync with the restored PC.
+           PERFORM VARYING RECEIVE-SKIP-IDX FROM 1 BY 1
+                     UNTIL RECEIVE-SKIP-IDX > RECEIVE-COUNT
+             READ RECEIVE-FILE INTO RECEIVE-IN
+               AT END
+                 STRING
+                   "RESTORE-CHECKPOINT | Batch input exhausted "
+                   "resyncing to checkpoint: " DELIMITED BY SIZE
+                   RECEIVE-PATH DELIMITED BY SPACE
+                   INTO ERROR-STRING
+                 END-STRING
+                 SET RC-BAD-RECEIVE-INPUT TO TRUE
+                 GO EXIT-PROGRAM
+             END-READ
+           END-PERFORM.
+       SKIP-RECEIVE-RECORDS-FN.
+      *------------------------*
+           EXIT.
+
        I-NOOP.
       *-----*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
            ADD 1 TO PC END-ADD.
        I-NOOP-FN.
       *--------*
@@ -149,14 +795,19 @@
 
        I-GRAB.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING GRAB" END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING GRAB" END-DISPLAY
+           END-IF.
            MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P       OF IDX.
            MOVE "I"                         TO DIRECTION   OF IDX.
            PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN.
            MOVE RAM (IDX-C OF IDX) TO X.
-+DEBUG*    DISPLAY "   - Grabbed " X " from [" 
-+DEBUG*    OPERAND OF INSTRUCTION(PC) "](" IDX-C OF IDX ")" END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Grabbed " X " from ["
+               OPERAND OF INSTRUCTION(PC) "](" IDX-C OF IDX ")"
+             END-DISPLAY
+           END-IF.
            ADD 1 TO PC END-ADD.
        I-GRAB-FN.
       *--------------*
@@ -164,14 +815,19 @@
 
        I-OFFER.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING OFFER" END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING OFFER" END-DISPLAY
+           END-IF.
            MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P       OF IDX.
            MOVE "I"                         TO DIRECTION   OF IDX.
            PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN.
            MOVE X TO RAM (IDX-C OF IDX).
-+DEBUG*    DISPLAY "   - Offered " X " to [" OPERAND OF INSTRUCTION(PC)
-+DEBUG*                  "](" IDX-C OF IDX ")" END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Offered " X " to ["
+               OPERAND OF INSTRUCTION(PC) "](" IDX-C OF IDX ")"
+             END-DISPLAY
+           END-IF.
            ADD 1 TO PC END-ADD.
        I-OFFER-FN.
       *--------------*
@@ -179,11 +835,11 @@
 
        I-RECEIVE.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING RECEIVE" END-DISPLAY.
-           DISPLAY "> " WITH NO ADVANCING END-DISPLAY.
-           ACCEPT RECEIVE-IN END-ACCEPT.
-+DEBUG*    DISPLAY "   - Accepted: "RECEIVE-IN END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING RECEIVE" END-DISPLAY
+           END-IF.
+           PERFORM OBTAIN-RECEIVE-LINE THRU OBTAIN-RECEIVE-LINE-FN.
            MOVE 0 TO RECEIVE-LEN.
            PERFORM VARYING I FROM 1 BY 1 UNTIL RECEIVE-IN(I:1) = SPACE
                                                              OR I > 30
@@ -193,31 +849,39 @@
            END-PERFORM.
 
            IF RECEIVE-IN(1:RECEIVE-LEN) IS NUMERIC
-+DEBUG*    DISPLAY "   - Input is numeric." END-DISPLAY 
-             MOVE RECEIVE-IN(1:3) TO X
-             IF X > 255
-               STRING 
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Input is numeric." END-DISPLAY
+             END-IF
+             MOVE RECEIVE-IN(1:4) TO X
+             IF X > GORBITSA-MAX-VALUE
+               STRING
                  "I-RECEIVE | Number is too big: " DELIMITED BY SIZE
                  RECEIVE-IN DELIMITED BY SPACE
                  INTO ERROR-STRING
                END-STRING
+               SET RC-BAD-RECEIVE-INPUT TO TRUE
                GO EXIT-PROGRAM
              END-IF
            ELSE
-+DEBUG*    DISPLAY "   - Input is not numeric." END-DISPLAY 
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Input is not numeric." END-DISPLAY
+             END-IF
              IF RECEIVE-LEN = 1
                MOVE FUNCTION ORD(RECEIVE-IN(1:1)) TO X
              ELSE
-               STRING 
-                 "I-RECEIVE | Can only receive single letters: " 
+               STRING
+                 "I-RECEIVE | Can only receive single letters: "
                  DELIMITED BY SIZE
                  RECEIVE-IN DELIMITED BY SPACE
                  INTO ERROR-STRING
                END-STRING
+               SET RC-BAD-RECEIVE-INPUT TO TRUE
                GO EXIT-PROGRAM
              END-IF
            END-IF.
-+DEBUG*    DISPLAY "   - Received " X " from input." END-DISPLAY. 
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Received " X " from input." END-DISPLAY
+           END-IF.
            ADD 1 TO PC END-ADD.
        I-RECEIVE-FN.
       *--------------*
@@ -225,14 +889,18 @@
 
        I-BRANCH.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING BRANCH" END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING BRANCH" END-DISPLAY
+           END-IF.
            IF X = 0
-              MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P     OF IDX 
+              MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P     OF IDX
               MOVE "I"                         TO DIRECTION OF IDX
               PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN
-+DEBUG*    DISPLAY "   - Branching to ["IDX-P OF IDX"]("
-+DEBUG*                                 IDX-C OF IDX")" END-DISPLAY
+              IF GORBITSA-TRACE-ON
+                DISPLAY "   - Branching to ["IDX-P OF IDX"]("
+                                        IDX-C OF IDX")" END-DISPLAY
+              END-IF
               MOVE IDX-C OF IDX TO PC
            ELSE
              ADD 1 TO PC END-ADD
@@ -243,15 +911,21 @@
 
        I-INCREASE.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING INCREASE" END-DISPLAY.
-+DEBUG*    DISPLAY "   - Adding " OPERAND OF INSTRUCTION (PC)
-+DEBUG*                              " to X" END-DISPLAY.
-           ADD OPERAND OF INSTRUCTION (PC) TO X GIVING X END-ADD.
-           IF X > 255
-+DEBUG*    DISPLAY "   - Overflowed X="X END-DISPLAY
-             SUBTRACT 256 FROM X END-SUBTRACT
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING INCREASE" END-DISPLAY
+             DISPLAY "   - Adding " OPERAND OF INSTRUCTION (PC)
+                                    " to X" END-DISPLAY
+           END-IF.
+           ADD OPERAND OF INSTRUCTION (PC) TO X GIVING ARITH-TEMP
+             END-ADD.
+           IF ARITH-TEMP > GORBITSA-MAX-VALUE
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Overflowed X="ARITH-TEMP END-DISPLAY
+             END-IF
+             SUBTRACT GORBITSA-MAX-ADDR FROM ARITH-TEMP END-SUBTRACT
            END-IF.
+           MOVE ARITH-TEMP TO X.
            ADD 1 TO PC END-ADD.
        I-INCREASE-FN.
       *--------------*
@@ -259,9 +933,15 @@
 
        I-TRANSMIT.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING TRANSMIT" END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING TRANSMIT" END-DISPLAY
+           END-IF.
            DISPLAY X END-DISPLAY.
+           IF GORBITSA-XMIT-ON
+             MOVE X TO TRANSMIT-RECORD
+             WRITE TRANSMIT-RECORD END-WRITE
+           END-IF.
            ADD 1 TO PC END-ADD.
        I-TRANSMIT-FN.
       *--------------*
@@ -269,10 +949,12 @@
 
        I-SET.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING SET" END-DISPLAY.
-+DEBUG*    DISPLAY "   - Setting X to " 
-+DEBUG*         OPERAND OF INSTRUCTION (PC)  END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING SET" END-DISPLAY
+             DISPLAY "   - Setting X to "
+                  OPERAND OF INSTRUCTION (PC)  END-DISPLAY
+           END-IF.
            MOVE OPERAND OF INSTRUCTION (PC) TO X.
            ADD 1 TO PC END-ADD.
        I-SET-FN.
@@ -281,23 +963,95 @@
 
        I-ADD.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING ADD" END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING ADD" END-DISPLAY
+           END-IF.
            MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P     OF IDX.
            MOVE "I"                         TO DIRECTION OF IDX.
            PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN.
-+DEBUG*    DISPLAY "   - Adding " RAM(IDX-C OF IDX) " to X from "
-+DEBUG*            "["IDX-P OF IDX"]("IDX-C OF IDX")" END-DISPLAY.
-           ADD RAM(IDX-C OF IDX) TO X END-ADD.
-           IF X > 255
-+DEBUG*    DISPLAY "   - Overflowed X="X END-DISPLAY
-             SUBTRACT 256 FROM X END-SUBTRACT
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Adding " RAM(IDX-C OF IDX) " to X from "
+                     "["IDX-P OF IDX"]("IDX-C OF IDX")" END-DISPLAY
+           END-IF.
+           ADD RAM(IDX-C OF IDX) TO X GIVING ARITH-TEMP END-ADD.
+           IF ARITH-TEMP > GORBITSA-MAX-VALUE
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Overflowed X="ARITH-TEMP END-DISPLAY
+             END-IF
+             SUBTRACT GORBITSA-MAX-ADDR FROM ARITH-TEMP END-SUBTRACT
            END-IF.
+           MOVE ARITH-TEMP TO X.
            ADD 1 TO PC END-ADD.
        I-ADD-FN.
       *--------------*
            EXIT.
 
+       I-SUBTRACT.
+      *-----------*
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING SUBTRACT" END-DISPLAY
+           END-IF.
+           MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P     OF IDX.
+           MOVE "I"                         TO DIRECTION OF IDX.
+           PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Subtracting " RAM(IDX-C OF IDX) " from X "
+                     "from ["IDX-P OF IDX"]("IDX-C OF IDX")" END-DISPLAY
+           END-IF.
+           IF X < RAM(IDX-C OF IDX)
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Underflowed X="X END-DISPLAY
+             END-IF
+             ADD X GORBITSA-MAX-ADDR GIVING ARITH-TEMP END-ADD
+             SUBTRACT RAM(IDX-C OF IDX) FROM ARITH-TEMP END-SUBTRACT
+             MOVE ARITH-TEMP TO X
+           ELSE
+             SUBTRACT RAM(IDX-C OF IDX) FROM X END-SUBTRACT
+           END-IF.
+           ADD 1 TO PC END-ADD.
+       I-SUBTRACT-FN.
+      *--------------*
+           EXIT.
+
+       I-MULTIPLY.
+      *-----------*
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING MULTIPLY" END-DISPLAY
+           END-IF.
+           MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P     OF IDX.
+           MOVE "I"                         TO DIRECTION OF IDX.
+           PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Multiplying X by " RAM(IDX-C OF IDX)
+                     " from ["IDX-P OF IDX"]("IDX-C OF IDX")"
+             END-DISPLAY
+           END-IF.
+           COMPUTE X = FUNCTION MOD(X * RAM(IDX-C OF IDX)
+                                     GORBITSA-MAX-ADDR)
+           END-COMPUTE.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Result X="X END-DISPLAY
+           END-IF.
+           ADD 1 TO PC END-ADD.
+       I-MULTIPLY-FN.
+      *--------------*
+           EXIT.
+
+       I-HALT.
+      *-----------*
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING HALT" END-DISPLAY
+           END-IF.
+           SET GORBITSA-HALT-ON TO TRUE.
+           ADD 1 TO PC END-ADD.
+       I-HALT-FN.
+      *--------------*
+           EXIT.
+
       *================================================================*
       *      ___  __  __  _____   ___   _  _   ___    ___   ___        *
       *     | __| \ \/ / |_   _| | __| | \| | |   \  | __| |   \       *
@@ -308,39 +1062,55 @@
 
        E-GRAB.
       *------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING E-GRAB" END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING E-GRAB" END-DISPLAY
+           END-IF.
            MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P     OF IDX.
            MOVE "I"                         TO DIRECTION OF IDX.
            PERFORM CORRECT-INDEX          THRU CORRECT-INDEX-FN.
-+DEBUG*    DISPLAY "   - Indirect address is ["IDX-P OF IDX"]("
-+DEBUG*            IDX-C OF IDX")" END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Indirect address is ["IDX-P OF IDX"]("
+                     IDX-C OF IDX")" END-DISPLAY
+           END-IF.
            MOVE RAM (IDX-C)                 TO IDX-P     OF IDX.
            PERFORM CORRECT-INDEX          THRU CORRECT-INDEX-FN.
-+DEBUG*    DISPLAY "   - Direct address is   ["IDX-P OF IDX"]("
-+DEBUG*            IDX-C OF IDX")" END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Direct address is   ["IDX-P OF IDX"]("
+                     IDX-C OF IDX")" END-DISPLAY
+           END-IF.
            MOVE RAM (IDX-C)                 TO X.
-+DEBUG*    DISPLAY "Grabbing " RAM (IDX-C) " into X" END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "Grabbing " RAM (IDX-C) " into X" END-DISPLAY
+           END-IF.
            ADD 1 TO PC END-ADD.
        E-GRAB-FN.
       *----------*
            EXIT.
-           
+
        E-OFFER.
       *------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING E-OFFER" END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING E-OFFER" END-DISPLAY
+           END-IF.
            MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P     OF IDX.
            MOVE "I"                         TO DIRECTION OF IDX.
            PERFORM CORRECT-INDEX          THRU CORRECT-INDEX-FN.
-+DEBUG*    DISPLAY "   - Indirect address is ["IDX-P OF IDX"]("
-+DEBUG*            IDX-C OF IDX")" END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Indirect address is ["IDX-P OF IDX"]("
+                     IDX-C OF IDX")" END-DISPLAY
+           END-IF.
            MOVE RAM (IDX-C)                 TO IDX-P     OF IDX.
            PERFORM CORRECT-INDEX          THRU CORRECT-INDEX-FN.
-+DEBUG*    DISPLAY "   - Direct address is   ["IDX-P OF IDX"]("
-+DEBUG*            IDX-C OF IDX")" END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Direct address is   ["IDX-P OF IDX"]("
+                     IDX-C OF IDX")" END-DISPLAY
+           END-IF.
            MOVE X                           TO RAM (IDX-C).
-+DEBUG*    DISPLAY "Offering " X " to " RAM (IDX-C) END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "Offering " X " to " RAM (IDX-C) END-DISPLAY
+           END-IF.
            ADD 1 TO PC END-ADD.
        E-OFFER-FN.
       *----------*
@@ -348,14 +1118,14 @@
 
        E-RECEIVE.
       *-----------*
-+DEBUG*    PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
-+DEBUG*    DISPLAY "  == EXECUTING E-RECEIVE" END-DISPLAY.
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING E-RECEIVE" END-DISPLAY
+           END-IF.
            MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P       OF IDX.
            MOVE "I"                         TO DIRECTION   OF IDX.
            PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN.
-           DISPLAY "> " WITH NO ADVANCING END-DISPLAY.
-           ACCEPT RECEIVE-IN END-ACCEPT.
-+DEBUG*    DISPLAY "   - Accepted: "RECEIVE-IN END-DISPLAY.
+           PERFORM OBTAIN-RECEIVE-LINE THRU OBTAIN-RECEIVE-LINE-FN.
            MOVE 0 TO RECEIVE-LEN.
            PERFORM VARYING I FROM 1 BY 1 UNTIL RECEIVE-IN(I:1) = SPACE
                                                              OR I > 30
@@ -365,56 +1135,140 @@
            END-PERFORM.
 
            IF RECEIVE-IN(1:RECEIVE-LEN) IS NUMERIC
-+DEBUG*    DISPLAY "   - Input is numeric." END-DISPLAY 
-             MOVE RECEIVE-IN(1:3) TO RAM(IDX-C OF IDX)
-             IF X > 255
-               STRING 
-                 "I-RECEIVE | Number is too big: " DELIMITED BY SIZE
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Input is numeric." END-DISPLAY
+             END-IF
+             MOVE RECEIVE-IN(1:4) TO RAM(IDX-C OF IDX)
+             IF RAM(IDX-C OF IDX) > GORBITSA-MAX-VALUE
+               STRING
+                 "E-RECEIVE | Number is too big: " DELIMITED BY SIZE
                  RECEIVE-IN DELIMITED BY SPACE
                  INTO ERROR-STRING
                END-STRING
+               SET RC-BAD-RECEIVE-INPUT TO TRUE
                GO EXIT-PROGRAM
              END-IF
            ELSE
-+DEBUG*    DISPLAY "   - Input is not numeric." END-DISPLAY 
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Input is not numeric." END-DISPLAY
+             END-IF
              IF RECEIVE-LEN = 1
                MOVE FUNCTION ORD(RECEIVE-IN(1:1)) TO RAM(IDX-C OF IDX)
              ELSE
-               STRING 
-                 "I-RECEIVE | Can only receive single letters: " 
+               STRING
+                 "E-RECEIVE | Can only receive single letters: "
                  DELIMITED BY SIZE
                  RECEIVE-IN DELIMITED BY SPACE
                  INTO ERROR-STRING
                END-STRING
+               SET RC-BAD-RECEIVE-INPUT TO TRUE
                GO EXIT-PROGRAM
              END-IF
            END-IF.
-+DEBUG*    DISPLAY "   - Received " RAM(IDX-C OF IDX) " from input " 
-+DEBUG*         "into ["IDX-P OF IDX"]("IDX-C OF IDX")" END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Received " RAM(IDX-C OF IDX) " from input "
+                  "into ["IDX-P OF IDX"]("IDX-C OF IDX")" END-DISPLAY
+           END-IF.
            ADD 1 TO PC END-ADD.
        E-RECEIVE-FN.
       *--------------*
            EXIT.
 
+       E-BRANCH.
+      *-----------*
+           PERFORM PRINT-DEBUG THRU PRINT-DEBUG-FN.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "  == EXECUTING E-BRANCH" END-DISPLAY
+           END-IF.
+           IF X = 0
+             MOVE OPERAND OF INSTRUCTION (PC) TO IDX-P     OF IDX
+             MOVE "I"                         TO DIRECTION OF IDX
+             PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Indirect address is ["IDX-P OF IDX"]("
+                       IDX-C OF IDX")" END-DISPLAY
+             END-IF
+             MOVE RAM (IDX-C)                 TO IDX-P     OF IDX
+             PERFORM CORRECT-INDEX THRU CORRECT-INDEX-FN
+             IF GORBITSA-TRACE-ON
+               DISPLAY "   - Branching to ["IDX-P OF IDX"]("
+                                       IDX-C OF IDX")" END-DISPLAY
+             END-IF
+             MOVE IDX-C OF IDX TO PC
+           ELSE
+             ADD 1 TO PC END-ADD
+           END-IF.
+       E-BRANCH-FN.
+      *--------------*
+           EXIT.
+
+       OBTAIN-RECEIVE-LINE.
+      *--------------------*
+      * Non-interactive jobs draw RECEIVE-IN from PROGRAM-PATH's
+      * companion .RECEIVE file instead of blocking on the console.
+           IF GORBITSA-BATCH-MODE
+             READ RECEIVE-FILE INTO RECEIVE-IN
+               AT END
+                 STRING
+                   "I-RECEIVE | Batch input exhausted: "
+                     DELIMITED BY SIZE
+                   RECEIVE-PATH DELIMITED BY SPACE
+                   INTO ERROR-STRING
+                 END-STRING
+                 SET RC-BAD-RECEIVE-INPUT TO TRUE
+                 GO EXIT-PROGRAM
+               NOT AT END
+                 ADD 1 TO RECEIVE-COUNT END-ADD
+             END-READ
+           ELSE
+             DISPLAY "> " WITH NO ADVANCING END-DISPLAY
+             ACCEPT RECEIVE-IN END-ACCEPT
+           END-IF.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "   - Accepted: "RECEIVE-IN END-DISPLAY
+           END-IF.
+       OBTAIN-RECEIVE-LINE-FN.
+      *-----------------------*
+           EXIT.
+
        PRINT-DEBUG.
       *------------*
-           DISPLAY "==== DEGUG"
-                   " -- PC:" PC
-                   " - X:"   X
-                   " - I:"   INSTRUCTION (PC)
-                   " ===="  
-           END-DISPLAY.
+           IF GORBITSA-TRACE-ON
+             DISPLAY "==== DEGUG"
+                     " -- PC:" PC
+                     " - X:"   X
+                     " - I:"   INSTRUCTION (PC)
+                     " ===="
+             END-DISPLAY
+           END-IF.
        PRINT-DEBUG-FN.
       *---------------*
            EXIT.
 
        CORRECT-INDEX.
       *--------------*
-      * GORBITSA programs are 0-indexed, our memory is 1-indexed
+      * GORBITSA programs are 0-indexed, our memory is 1-indexed.
+      * An inbound address of GORBITSA-MAX-ADDR or higher has no
+      * 1-indexed cell to land on (it would add 1 and either overrun
+      * RAM/INSTRUCTION or, at exactly GORBITSA-MAX-ADDR, wrap the
+      * PIC 9(4) subscript back to zero and alias whatever precedes
+      * the table in storage) - reject it the same way VALIDATE-OPCODE
+      * rejects an unrecognized opcode, rather than let it corrupt an
+      * unrelated field.
            IF DIRECTION OF IDX = "O"
              SUBTRACT 1 FROM IDX-C GIVING IDX-P END-SUBTRACT
-           ELSE 
-              ADD 1 TO IDX-P GIVING IDX-C END-ADD
+           ELSE
+             IF IDX-P OF IDX >= GORBITSA-MAX-ADDR
+               STRING
+                 "CORRECT-INDEX | Address out of range: "
+                   DELIMITED BY SIZE
+                 IDX-P OF IDX DELIMITED BY SIZE
+                 INTO ERROR-STRING
+               END-STRING
+               SET RC-BAD-PROGRAM-FILE TO TRUE
+               GO EXIT-PROGRAM
+             END-IF
+             ADD 1 TO IDX-P GIVING IDX-C END-ADD
            END-IF.
        CORRECT-INDEX-FN.
       *-----------------*
